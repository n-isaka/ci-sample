@@ -0,0 +1,32 @@
+000100******************************************************************
+000110*  SEQREC
+000120*
+000130*  SHARED RECORD LAYOUT FOR THE SEQ001 OUTPUT FILE.
+000140*
+000150*  COPY THIS MEMBER INTO THE FD FOR SEQ-FILE IN ANY PROGRAM
+000160*  THAT READS OR WRITES SEQ001, SO THE HEADER / DETAIL /
+000170*  TRAILER LAYOUT CANNOT DRIFT OUT OF SYNC BETWEEN PROGRAMS.
+000180*
+000190*  SEQ-DATA IS THE FILE'S RECORD KEY WHEN SEQ-FILE IS OPENED
+000200*  AS AN INDEXED FILE.  THE HEADER AND TRAILER RECORDS CARRY
+000210*  LOW-VALUES AND HIGH-VALUES IN SEQ-DATA SO THEY ALWAYS SORT
+000220*  AHEAD OF, AND BEHIND, EVERY DETAIL KEY.
+000230*
+000240*  MODIFICATION HISTORY
+000250*  2026-08-09 TSH  INITIAL VERSION, SPLIT OUT OF HELLO2.
+000260******************************************************************
+000270 01  SEQ-REC.
+000280     03  SEQ-DATA                PIC  X(10).
+000290     03  SEQ-REC-TYPE            PIC  X(01).
+000300         88  SEQ-TYPE-HEADER         VALUE "H".
+000310         88  SEQ-TYPE-DETAIL         VALUE "D".
+000320         88  SEQ-TYPE-TRAILER        VALUE "T".
+000330     03  SEQ-REC-BODY            PIC  X(40).
+000340     03  SEQ-HDR-BODY REDEFINES SEQ-REC-BODY.
+000350         05  SEQ-HDR-RUN-DATE        PIC  9(08).
+000360         05  SEQ-HDR-RUN-ID          PIC  X(08).
+000370         05  FILLER                  PIC  X(24).
+000380     03  SEQ-TRL-BODY REDEFINES SEQ-REC-BODY.
+000390         05  SEQ-TRL-REC-COUNT       PIC  9(08).
+000400         05  SEQ-TRL-CTRL-TOTAL      PIC  9(09)V99.
+000410         05  FILLER                  PIC  X(21).
