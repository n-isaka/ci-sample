@@ -0,0 +1,31 @@
+000100******************************************************************
+000110*  CKPTREC
+000120*
+000130*  SHARED CHECKPOINT RECORD LAYOUT FOR CKPTFILE.
+000140*
+000150*  HELLO2 WRITES ONE OF THESE RECORDS EVERY CHECKPOINT
+000160*  INTERVAL SO AN OPERATOR CAN RESTART A FAILED RUN FROM THE
+000170*  LAST INPUT RECORD SUCCESSFULLY WRITTEN TO SEQ001 INSTEAD OF
+000180*  REPROCESSING THE WHOLE INPUT EXTRACT.  CKPTFILE IS A LOG OF
+000190*  CHECKPOINTS -- THE LAST RECORD ON THE FILE IS THE CURRENT
+000200*  RESTART POINT.
+000201*
+000202*  SEQ-CKPT-DETAIL-COUNT AND SEQ-CKPT-CTRL-TOTAL CARRY THE
+000203*  CUMULATIVE DETAIL COUNT / CONTROL TOTAL AS OF THIS
+000204*  CHECKPOINT, SO A RESTARTED RUN CAN SEED ITS OWN RUNNING
+000205*  TOTALS -- THE SEQ001 TRAILER THEN STILL REFLECTS THE WHOLE
+000206*  RUN, NOT JUST THE RECORDS WRITTEN AFTER THE RESTART.
+000210*
+000220*  MODIFICATION HISTORY
+000230*  2026-08-09 TSH  INITIAL VERSION.
+000235*  2026-08-09 TSH  ADDED CUMULATIVE DETAIL COUNT / CONTROL
+000236*                  TOTAL SO A RESTART DOESN'T UNDERCOUNT THE
+000237*                  SEQ001 TRAILER.
+000240******************************************************************
+000250 01  SEQ-CKPT-REC.
+000260     03  SEQ-CKPT-RUN-ID         PIC  X(08).
+000270     03  SEQ-CKPT-LAST-KEY       PIC  X(10).
+000280     03  SEQ-CKPT-LAST-RECNO     PIC  9(08).
+000281     03  SEQ-CKPT-DETAIL-COUNT   PIC  9(08).
+000282     03  SEQ-CKPT-CTRL-TOTAL     PIC  9(09)V99.
+000290     03  FILLER                  PIC  X(05).
