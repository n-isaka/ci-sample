@@ -0,0 +1,18 @@
+000100******************************************************************
+000110*  SEQCTL
+000120*
+000130*  SHARED CONTROL RECORD LAYOUT FOR CTLFILE.
+000140*
+000150*  CTLFILE CARRIES THE NIGHTLY RUN-DATE, RUN-ID AND THE
+000160*  EXPECTED DETAIL RECORD COUNT FOR SEQ001.  HELLO2 READS IT
+000170*  WHEN THE RUN-ID IS NOT SUPPLIED ON THE JCL PARM, AND
+000180*  RECONCIL READS IT TO VALIDATE A COMPLETED RUN.
+000190*
+000200*  MODIFICATION HISTORY
+000210*  2026-08-09 TSH  INITIAL VERSION.
+000220******************************************************************
+000230 01  SEQ-CTL-REC.
+000240     03  SEQ-CTL-RUN-DATE        PIC  9(08).
+000250     03  SEQ-CTL-RUN-ID          PIC  X(08).
+000260     03  SEQ-CTL-EXPECT-CNT      PIC  9(08).
+000270     03  FILLER                  PIC  X(16).
