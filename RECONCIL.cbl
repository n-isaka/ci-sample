@@ -0,0 +1,196 @@
+000100******************************************************************
+000110* Copyright 2019, Tokyo System House Co., Ltd. <opencobol@tsh-world.co.jp>
+000120*
+000130* Licensed under the Apache License, Version 2.0 (the "License");
+000140* you may not use this file except in compliance with the License.
+000150* You may obtain a copy of the License at
+000160*
+000170*     http://www.apache.org/licenses/LICENSE-2.0
+000180*
+000190* Unless required by applicable law or agreed to in writing, software
+000200* distributed under the License is distributed on an "AS IS" BASIS,
+000210* WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+000220* See the License for the specific language governing permissions and
+000230* limitations under the License.
+000240*
+000250******************************************************************
+000260*  opencobol SAMPLE
+000270*
+000280*  Copyright 2019 Tokyo System House Co., Ltd.
+000290******************************************************************
+000300 IDENTIFICATION              DIVISION.
+000310******************************************************************
+000320 PROGRAM-ID.                 RECONCIL.
+000330 AUTHOR.                     TSH.
+000340 INSTALLATION.               TSH BATCH SYSTEMS.
+000350 DATE-WRITTEN.               2026-08-09.
+000360 DATE-COMPILED.              2026-08-09.
+000370******************************************************************
+000380*  SEQ001 CONTROL-TOTAL RECONCILIATION STEP.
+000390*
+000400*  RUNS AS THE JOB STEP AFTER HELLO2.  READS THE EXPECTED
+000410*  RECORD COUNT FOR TONIGHT'S RUN FROM CTLFILE AND COMPARES IT
+000420*  TO THE ACTUAL DETAIL RECORD COUNT RECORDED IN THE SEQ001
+000430*  TRAILER RECORD.  A TRUNCATED OR MISSING SEQ001 IS FLAGGED
+000440*  HERE, BEFORE IT FLOWS INTO DOWNSTREAM PROCESSING.
+000450*
+000460*  MODIFICATION HISTORY
+000470*  2026-08-09 TSH  INITIAL VERSION.
+000480******************************************************************
+000490 ENVIRONMENT                 DIVISION.
+000500******************************************************************
+000510 CONFIGURATION               SECTION.
+000520 SOURCE-COMPUTER.            IBM-370.
+000530 OBJECT-COMPUTER.            IBM-370.
+000540******************************************************************
+000550 INPUT-OUTPUT                SECTION.
+000560 FILE-CONTROL.
+000570     SELECT CTL-FILE         ASSIGN TO "CTLFILE"
+000580                             ORGANIZATION LINE SEQUENTIAL
+000590                             FILE STATUS CTL-STATUS.
+
+000600     SELECT SEQ-FILE         ASSIGN TO "SEQ001"
+000610                             ORGANIZATION INDEXED
+000620                             ACCESS MODE DYNAMIC
+000630                             RECORD KEY IS SEQ-DATA
+000640                             FILE STATUS F-STATUS.
+000650******************************************************************
+000660 DATA                        DIVISION.
+000670******************************************************************
+000680 FILE                        SECTION.
+000690 FD  CTL-FILE.
+000700     COPY SEQCTL.
+
+000710 FD  SEQ-FILE.
+000720     COPY SEQREC.
+000730******************************************************************
+000740 WORKING-STORAGE             SECTION.
+000750******************************************************************
+000760 77  CTL-STATUS                PIC  XX.
+000770     88  CTL-STATUS-OK             VALUE "00".
+000780 77  F-STATUS                  PIC  XX.
+000790     88  F-STATUS-OK               VALUE "00".
+000800*
+000805 77  WS-EXPECT-RUN-ID          PIC  X(08)       VALUE SPACES.
+000807 77  WS-EXPECT-RUN-DATE        PIC  9(08)       VALUE ZERO.
+000810 77  WS-EXPECT-CNT             PIC  9(08)       VALUE ZERO.
+000820 77  WS-ACTUAL-CNT             PIC  9(08)       VALUE ZERO.
+000830 77  WS-CTRL-TOTAL             PIC  9(09)V99     VALUE ZERO.
+000840 77  WS-ABEND-MSG              PIC  X(60)       VALUE SPACES.
+000850 77  WS-MISMATCH-SW            PIC  X(01)       VALUE "N".
+000860     88  WS-COUNT-MISMATCH         VALUE "Y".
+000870******************************************************************
+000880 PROCEDURE                   DIVISION.
+000890******************************************************************
+000900 0000-MAIN-RTN.
+000910     PERFORM 1000-READ-CTL-FILE THRU 1000-EXIT.
+000920     PERFORM 2000-READ-SEQ-TRAILER THRU 2000-EXIT.
+000930     PERFORM 3000-COMPARE-COUNTS THRU 3000-EXIT.
+000940     GO TO 9999-MAIN-EXIT.
+000950*
+000960 1000-READ-CTL-FILE.
+000970     OPEN INPUT CTL-FILE.
+000980     IF NOT CTL-STATUS-OK
+000990         MOVE "CTLFILE OPEN FAILED" TO WS-ABEND-MSG
+001000         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001010     END-IF.
+001020     READ CTL-FILE.
+001030     IF NOT CTL-STATUS-OK
+001040         MOVE "CTLFILE READ FAILED" TO WS-ABEND-MSG
+001050         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001060     END-IF.
+001065     MOVE SEQ-CTL-RUN-ID     TO WS-EXPECT-RUN-ID.
+001066     MOVE SEQ-CTL-RUN-DATE   TO WS-EXPECT-RUN-DATE.
+001070     MOVE SEQ-CTL-EXPECT-CNT TO WS-EXPECT-CNT.
+001080     CLOSE CTL-FILE.
+001081     IF NOT CTL-STATUS-OK
+001082         MOVE "CTLFILE CLOSE FAILED" TO WS-ABEND-MSG
+001083         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001084     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+001110*
+001120 2000-READ-SEQ-TRAILER.
+001130     OPEN INPUT SEQ-FILE.
+001140     IF NOT F-STATUS-OK
+001150         MOVE "SEQ001 OPEN FAILED" TO WS-ABEND-MSG
+001160         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001170     END-IF.
+001171     PERFORM 2050-READ-SEQ-HEADER THRU 2050-EXIT.
+001180     MOVE HIGH-VALUES TO SEQ-DATA.
+001190     READ SEQ-FILE KEY IS SEQ-DATA.
+001200     IF NOT F-STATUS-OK
+001210         MOVE "SEQ001 TRAILER NOT FOUND -- FILE MAY BE TRUNCATED"
+001220             TO WS-ABEND-MSG
+001230         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001240     END-IF.
+001250     IF NOT SEQ-TYPE-TRAILER
+001260         MOVE "SEQ001 HIGH-KEY RECORD IS NOT A TRAILER"
+001270             TO WS-ABEND-MSG
+001280         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001290     END-IF.
+001300     MOVE SEQ-TRL-REC-COUNT  TO WS-ACTUAL-CNT.
+001310     MOVE SEQ-TRL-CTRL-TOTAL TO WS-CTRL-TOTAL.
+001320     CLOSE SEQ-FILE.
+001321     IF NOT F-STATUS-OK
+001322         MOVE "SEQ001 CLOSE FAILED" TO WS-ABEND-MSG
+001323         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001324     END-IF.
+001330 2000-EXIT.
+001340     EXIT.
+001341*
+001342 2050-READ-SEQ-HEADER.
+001343     MOVE LOW-VALUES TO SEQ-DATA.
+001344     READ SEQ-FILE KEY IS SEQ-DATA.
+001345     IF NOT F-STATUS-OK
+001346         MOVE "SEQ001 HEADER NOT FOUND -- FILE MAY BE TRUNCATED"
+001347             TO WS-ABEND-MSG
+001348         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001349     END-IF.
+001350     IF NOT SEQ-TYPE-HEADER
+001351         MOVE "SEQ001 LOW-KEY RECORD IS NOT A HEADER"
+001352             TO WS-ABEND-MSG
+001353         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001354     END-IF.
+001355     IF SEQ-HDR-RUN-ID NOT = WS-EXPECT-RUN-ID
+001356         OR SEQ-HDR-RUN-DATE NOT = WS-EXPECT-RUN-DATE
+001357         MOVE "SEQ001 HEADER DOES NOT MATCH CTLFILE -- STALE FILE"
+001358             TO WS-ABEND-MSG
+001359         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001360     END-IF.
+001361 2050-EXIT.
+001362     EXIT.
+001363*
+001370 3000-COMPARE-COUNTS.
+001370     IF WS-EXPECT-CNT NOT = WS-ACTUAL-CNT
+001380         SET WS-COUNT-MISMATCH TO TRUE
+001390     END-IF.
+001400     IF WS-COUNT-MISMATCH
+001410         DISPLAY "RECONCIL FLAG -- COUNT MISMATCH, EXPECTED "
+001420                 WS-EXPECT-CNT " ACTUAL " WS-ACTUAL-CNT
+001430                 " CONTROL TOTAL " WS-CTRL-TOTAL
+001440         MOVE 8 TO RETURN-CODE
+001450     ELSE
+001460         DISPLAY "RECONCIL -- COUNT MATCHES CTLFILE, "
+001470                 WS-ACTUAL-CNT " RECORDS, CONTROL TOTAL "
+001480                 WS-CTRL-TOTAL
+001490         MOVE 0 TO RETURN-CODE
+001500     END-IF.
+001510 3000-EXIT.
+001520     EXIT.
+001530*
+001540******************************************************************
+001550*    8000-ABEND-RTN -- DISPLAY THE REASON AND END THE JOB WITH
+001560*    A NON-ZERO RETURN CODE.
+001570******************************************************************
+001580 8000-ABEND-RTN.
+001590     DISPLAY "RECONCIL ABEND -- " WS-ABEND-MSG.
+001600     DISPLAY "RECONCIL ABEND -- CTL-STATUS=" CTL-STATUS
+001610             " F-STATUS=" F-STATUS.
+001620     MOVE 16 TO RETURN-CODE.
+001630     STOP RUN.
+001640 8000-EXIT.
+001650     EXIT.
+001660*
+001670 9999-MAIN-EXIT.
+001680     STOP RUN.
