@@ -0,0 +1,194 @@
+000100******************************************************************
+000110* Copyright 2019, Tokyo System House Co., Ltd. <opencobol@tsh-world.co.jp>
+000120*
+000130* Licensed under the Apache License, Version 2.0 (the "License");
+000140* you may not use this file except in compliance with the License.
+000150* You may obtain a copy of the License at
+000160*
+000170*     http://www.apache.org/licenses/LICENSE-2.0
+000180*
+000190* Unless required by applicable law or agreed to in writing, software
+000200* distributed under the License is distributed on an "AS IS" BASIS,
+000210* WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+000220* See the License for the specific language governing permissions and
+000230* limitations under the License.
+000240*
+000250******************************************************************
+000260*  opencobol SAMPLE
+000270*
+000280*  Copyright 2019 Tokyo System House Co., Ltd.
+000290******************************************************************
+000300 IDENTIFICATION              DIVISION.
+000310******************************************************************
+000320 PROGRAM-ID.                 SEQ2CSV.
+000330 AUTHOR.                     TSH.
+000340 INSTALLATION.               TSH BATCH SYSTEMS.
+000350 DATE-WRITTEN.               2026-08-09.
+000360 DATE-COMPILED.              2026-08-09.
+000370******************************************************************
+000380*  SEQ001 TO CSV CONVERSION STEP.
+000390*
+000400*  READS THE SEQ001 INDEXED FILE (HEADER, DETAIL AND TRAILER
+000410*  RECORDS) AND WRITES A CSV COPY OF THE DETAIL SEQ-DATA
+000420*  VALUES, READY FOR TRANSMISSION TO THE DOWNSTREAM PARTNER
+000430*  FEED.  THE HEADER AND TRAILER RECORDS ARE USED ONLY TO LABEL
+000440*  THE RUN AND ARE NOT CARRIED OVER INTO THE CSV DETAIL ROWS.
+000450*
+000460*  MODIFICATION HISTORY
+000470*  2026-08-09 TSH  INITIAL VERSION.
+000480******************************************************************
+000490 ENVIRONMENT                 DIVISION.
+000500******************************************************************
+000510 CONFIGURATION               SECTION.
+000520 SOURCE-COMPUTER.            IBM-370.
+000530 OBJECT-COMPUTER.            IBM-370.
+000540******************************************************************
+000550 INPUT-OUTPUT                SECTION.
+000560 FILE-CONTROL.
+000570     SELECT SEQ-FILE         ASSIGN TO "SEQ001"
+000580                             ORGANIZATION INDEXED
+000590                             ACCESS MODE DYNAMIC
+000600                             RECORD KEY IS SEQ-DATA
+000610                             FILE STATUS F-STATUS.
+
+000620     SELECT CSV-FILE         ASSIGN TO "SEQCSV"
+000630                             ORGANIZATION LINE SEQUENTIAL
+000640                             FILE STATUS CSV-STATUS.
+000650******************************************************************
+000660 DATA                        DIVISION.
+000670******************************************************************
+000680 FILE                        SECTION.
+000690 FD  SEQ-FILE.
+000700     COPY SEQREC.
+
+000710 FD  CSV-FILE.
+000720 01  CSV-LINE                 PIC  X(80).
+000730******************************************************************
+000740 WORKING-STORAGE             SECTION.
+000750******************************************************************
+000760 77  F-STATUS                  PIC  XX.
+000770     88  F-STATUS-OK               VALUE "00".
+000780     88  F-STATUS-EOF               VALUE "10".
+000790 77  CSV-STATUS                PIC  XX.
+000800     88  CSV-STATUS-OK              VALUE "00".
+000810*
+000820 77  WS-SEQ-EOF-SW             PIC  X(01)       VALUE "N".
+000830     88  WS-SEQ-EOF                VALUE "Y".
+000840 77  WS-DETAIL-COUNT           PIC  9(08)       VALUE ZERO.
+000850 77  WS-ABEND-MSG              PIC  X(60)       VALUE SPACES.
+000860*
+000870 01  WS-CSV-HEADING            PIC X(16) VALUE "SEQ_DATA,RUN_ID".
+000880 01  WS-CSV-DETAIL.
+000890     03  WS-CSVD-DATA          PIC X(10).
+000900     03  FILLER                PIC X(01) VALUE ",".
+000910     03  WS-CSVD-RUN-ID        PIC X(08).
+
+000920 01  WS-RUN-ID                 PIC X(08) VALUE SPACES.
+000930******************************************************************
+000940 PROCEDURE                   DIVISION.
+000950******************************************************************
+000960 0000-MAIN-RTN.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000980     PERFORM 2000-CONVERT-DETAIL THRU 2000-EXIT
+000990         UNTIL WS-SEQ-EOF.
+001000     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001010     GO TO 9999-MAIN-EXIT.
+001020*
+001030 1000-INITIALIZE.
+001040     OPEN INPUT SEQ-FILE.
+001050     IF NOT F-STATUS-OK
+001060         MOVE "SEQ001 OPEN FAILED" TO WS-ABEND-MSG
+001070         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001080     END-IF.
+001090     OPEN OUTPUT CSV-FILE.
+001100     IF NOT CSV-STATUS-OK
+001110         MOVE "SEQCSV OPEN FAILED" TO WS-ABEND-MSG
+001120         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001130     END-IF.
+001140     MOVE LOW-VALUES TO SEQ-DATA.
+001150     START SEQ-FILE KEY IS NOT LESS THAN SEQ-DATA.
+001160     IF NOT F-STATUS-OK
+001170         MOVE "SEQ001 START FAILED" TO WS-ABEND-MSG
+001180         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001190     END-IF.
+001200     PERFORM 1100-READ-HEADER THRU 1100-EXIT.
+001210     MOVE WS-CSV-HEADING TO CSV-LINE.
+001220     WRITE CSV-LINE.
+001221     IF NOT CSV-STATUS-OK
+001222         MOVE "SEQCSV HEADING WRITE FAILED" TO WS-ABEND-MSG
+001223         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001224     END-IF.
+001230 1000-EXIT.
+001240     EXIT.
+001250*
+001260 1100-READ-HEADER.
+001270     READ SEQ-FILE NEXT RECORD.
+001280     IF F-STATUS-EOF
+001290         SET WS-SEQ-EOF TO TRUE
+001300         GO TO 1100-EXIT
+001310     END-IF.
+001320     IF NOT F-STATUS-OK
+001330         MOVE "SEQ001 HEADER READ FAILED" TO WS-ABEND-MSG
+001340         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001350     END-IF.
+001360     IF SEQ-TYPE-HEADER
+001370         MOVE SEQ-HDR-RUN-ID TO WS-RUN-ID
+001380     END-IF.
+001390 1100-EXIT.
+001400     EXIT.
+001410*
+001420 2000-CONVERT-DETAIL.
+001430     READ SEQ-FILE NEXT RECORD.
+001440     IF F-STATUS-EOF
+001450         SET WS-SEQ-EOF TO TRUE
+001460         GO TO 2000-EXIT
+001470     END-IF.
+001480     IF NOT F-STATUS-OK
+001490         MOVE "SEQ001 READ FAILED" TO WS-ABEND-MSG
+001500         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001510     END-IF.
+001520     IF NOT SEQ-TYPE-DETAIL
+001530         GO TO 2000-EXIT
+001540     END-IF.
+001550     MOVE SEQ-DATA  TO WS-CSVD-DATA.
+001560     MOVE WS-RUN-ID TO WS-CSVD-RUN-ID.
+001570     MOVE WS-CSV-DETAIL TO CSV-LINE.
+001580     WRITE CSV-LINE.
+001581     IF NOT CSV-STATUS-OK
+001582         MOVE "SEQCSV DETAIL WRITE FAILED" TO WS-ABEND-MSG
+001583         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001584     END-IF.
+001590     ADD 1 TO WS-DETAIL-COUNT.
+001600 2000-EXIT.
+001610     EXIT.
+001620*
+001630 3000-FINALIZE.
+001640     CLOSE SEQ-FILE.
+001641     IF NOT F-STATUS-OK
+001642         MOVE "SEQ001 CLOSE FAILED" TO WS-ABEND-MSG
+001643         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001644     END-IF.
+001650     CLOSE CSV-FILE.
+001651     IF NOT CSV-STATUS-OK
+001652         MOVE "SEQCSV CLOSE FAILED" TO WS-ABEND-MSG
+001653         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+001654     END-IF.
+001660     DISPLAY "SEQ2CSV -- " WS-DETAIL-COUNT " RECORDS CONVERTED".
+001670 3000-EXIT.
+001680     EXIT.
+001690*
+001700******************************************************************
+001710*    8000-ABEND-RTN -- DISPLAY THE REASON AND END THE JOB WITH
+001720*    A NON-ZERO RETURN CODE.
+001730******************************************************************
+001740 8000-ABEND-RTN.
+001750     DISPLAY "SEQ2CSV ABEND -- " WS-ABEND-MSG.
+001760     DISPLAY "SEQ2CSV ABEND -- F-STATUS=" F-STATUS
+001770             " CSV-STATUS=" CSV-STATUS.
+001780     MOVE 16 TO RETURN-CODE.
+001790     STOP RUN.
+001800 8000-EXIT.
+001810     EXIT.
+001820*
+001830 9999-MAIN-EXIT.
+001840     STOP RUN.
