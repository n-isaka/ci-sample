@@ -1,53 +1,558 @@
-      ******************************************************************
-      * Copyright 2019, Tokyo System House Co., Ltd. <opencobol@tsh-world.co.jp>
-      *
-      * Licensed under the Apache License, Version 2.0 (the "License");
-      * you may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at
-      *
-      *     http://www.apache.org/licenses/LICENSE-2.0
-      *
-      * Unless required by applicable law or agreed to in writing, software
-      * distributed under the License is distributed on an "AS IS" BASIS,
-      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
-      * See the License for the specific language governing permissions and
-      * limitations under the License.
-      *
-      ******************************************************************
-      *  opencobol SAMPLE
-      *
-      *  Copyright 2019 Tokyo System House Co., Ltd.
-      ******************************************************************
-       IDENTIFICATION              DIVISION.
-      ******************************************************************
-       PROGRAM-ID.                 HELLO2.
-       AUTHOR.                     TSH.
-       DATE-WRITTEN.               2019-10-02.
-      ******************************************************************
-       ENVIRONMENT                 DIVISION.
-      ******************************************************************
-       INPUT-OUTPUT                SECTION.
-       FILE-CONTROL.
-           SELECT SEQ-FILE         ASSIGN TO "SEQ001"
-                                   ORGANIZATION SEQUENTIAL
-                                   FILE STATUS F-STATUS.
-      ******************************************************************
-       DATA                        DIVISION.
-      ******************************************************************
-       FILE                        SECTION.
-       FD  SEQ-FILE.
-       01  SEQ-REC.
-           03   SEQ-DATA           PIC  X(10).
-      ******************************************************************
-       WORKING-STORAGE             SECTION.
-       01  F-STATUS                PIC  XX.
-      ******************************************************************
-       PROCEDURE                   DIVISION.
-      ******************************************************************
-       MAIN-RTN.
-           OPEN OUTPUT SEQ-FILE.
-           MOVE "123" TO SEQ-DATA.
-           WRITE SEQ-REC.
-           CLOSE SEQ-FILE.
-       MAIN-EXT.
-           STOP RUN.
+000100******************************************************************
+000110* Copyright 2019, Tokyo System House Co., Ltd. <opencobol@tsh-world.co.jp>
+000120*
+000130* Licensed under the Apache License, Version 2.0 (the "License");
+000140* you may not use this file except in compliance with the License.
+000150* You may obtain a copy of the License at
+000160*
+000170*     http://www.apache.org/licenses/LICENSE-2.0
+000180*
+000190* Unless required by applicable law or agreed to in writing, software
+000200* distributed under the License is distributed on an "AS IS" BASIS,
+000210* WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+000220* See the License for the specific language governing permissions and
+000230* limitations under the License.
+000240*
+000250******************************************************************
+000260*  opencobol SAMPLE
+000270*
+000280*  Copyright 2019 Tokyo System House Co., Ltd.
+000290******************************************************************
+000300 IDENTIFICATION              DIVISION.
+000310******************************************************************
+000320 PROGRAM-ID.                 HELLO2.
+000330 AUTHOR.                     TSH.
+000340 INSTALLATION.               TSH BATCH SYSTEMS.
+000350 DATE-WRITTEN.               2019-10-02.
+000360 DATE-COMPILED.              2026-08-09.
+000370******************************************************************
+000380*  NIGHTLY SEQ001 EXTRACT.
+000390*
+000400*  READS THE ACCOUNT EXTRACT (ACCTIN), WRITES ONE DETAIL
+000410*  SEQ-REC PER INPUT ACCOUNT TO THE INDEXED SEQ001 FILE,
+000420*  BRACKETED BY A HEADER RECORD AND A TRAILER RECORD (RECORD
+000430*  COUNT / CONTROL TOTAL).  A CHECKPOINT IS DROPPED EVERY
+000440*  CHECKPOINT INTERVAL SO A MID-RUN ABEND CAN BE RESTARTED
+000450*  WITHOUT REPROCESSING THE WHOLE INPUT.  A PRINT REPORT
+000460*  (SEQRPT) IS PRODUCED ALONGSIDE SEQ001 FOR A VISUAL RUN
+000470*  CHECK.
+000480*
+000490*  MODIFICATION HISTORY
+000500*  2019-10-02 TSH  INITIAL VERSION -- ONE HARDCODED RECORD.
+000510*  2026-08-09 TSH  PARAMETERIZED RUN-ID VIA PARM/CTLFILE, LOOP
+000520*                  OVER ACCTIN, FILE STATUS CHECKING, HEADER/
+000530*                  TRAILER RECORDS, INDEXED SEQ-FILE, SHARED
+000540*                  SEQREC COPYBOOK, CHECKPOINT/RESTART AND THE
+000550*                  SEQRPT PRINT REPORT.
+000560******************************************************************
+000570 ENVIRONMENT                 DIVISION.
+000580******************************************************************
+000590 CONFIGURATION               SECTION.
+000600 SOURCE-COMPUTER.            IBM-370.
+000610 OBJECT-COMPUTER.            IBM-370.
+000620******************************************************************
+000630 INPUT-OUTPUT                SECTION.
+000640 FILE-CONTROL.
+000650     SELECT ACCT-FILE        ASSIGN TO "ACCTIN"
+000660                             ORGANIZATION LINE SEQUENTIAL
+000670                             FILE STATUS ACCT-STATUS.
+
+000680     SELECT SEQ-FILE         ASSIGN TO "SEQ001"
+000690                             ORGANIZATION INDEXED
+000700                             ACCESS MODE DYNAMIC
+000710                             RECORD KEY IS SEQ-DATA
+000720                             FILE STATUS F-STATUS.
+
+000730     SELECT CTL-FILE         ASSIGN TO "CTLFILE"
+000740                             ORGANIZATION LINE SEQUENTIAL
+000750                             FILE STATUS CTL-STATUS.
+
+000760     SELECT CKPT-FILE        ASSIGN TO "CKPTFILE"
+000770                             ORGANIZATION LINE SEQUENTIAL
+000780                             FILE STATUS CKPT-STATUS.
+
+000790     SELECT RPT-FILE         ASSIGN TO "SEQRPT"
+000800                             ORGANIZATION LINE SEQUENTIAL
+000810                             FILE STATUS RPT-STATUS.
+000820******************************************************************
+000830 DATA                        DIVISION.
+000840******************************************************************
+000850 FILE                        SECTION.
+000860 FD  ACCT-FILE.
+000870 01  ACCT-REC.
+000880     03   ACCT-ID            PIC  X(10).
+000890     03   FILLER             PIC  X(01).
+000900     03   ACCT-AMOUNT        PIC  9(09)V99.
+
+000910 FD  SEQ-FILE.
+000920     COPY SEQREC.
+
+000930 FD  CTL-FILE.
+000940     COPY SEQCTL.
+
+000950 FD  CKPT-FILE.
+000960     COPY CKPTREC.
+
+000970 FD  RPT-FILE.
+000980 01  RPT-LINE                PIC  X(80).
+000990******************************************************************
+001000 WORKING-STORAGE             SECTION.
+001010******************************************************************
+001020*    FILE STATUS FIELDS.
+001030 77  ACCT-STATUS              PIC  XX.
+001040     88  ACCT-STATUS-OK           VALUE "00".
+001050     88  ACCT-STATUS-EOF          VALUE "10".
+001060 77  F-STATUS                 PIC  XX.
+001070     88  F-STATUS-OK              VALUE "00".
+001071     88  F-STATUS-DUPLICATE       VALUE "22".
+001080 77  CTL-STATUS                PIC  XX.
+001090     88  CTL-STATUS-OK             VALUE "00".
+001100 77  CKPT-STATUS               PIC  XX.
+001110     88  CKPT-STATUS-OK             VALUE "00".
+001120     88  CKPT-STATUS-EOF            VALUE "10".
+001130 77  RPT-STATUS                PIC  XX.
+001140     88  RPT-STATUS-OK              VALUE "00".
+001150*
+001160*    SWITCHES.
+001170 77  WS-ACCT-EOF-SW            PIC  X(01)  VALUE "N".
+001180     88  WS-ACCT-EOF               VALUE "Y".
+001190 77  WS-CKPT-EOF-SW            PIC  X(01)  VALUE "N".
+001200     88  WS-CKPT-EOF               VALUE "Y".
+001210 77  WS-RESTART-SW             PIC  X(01)  VALUE "N".
+001220     88  WS-RESTART-RUN            VALUE "Y".
+001230 77  WS-CKPT-FOUND-SW          PIC  X(01)  VALUE "N".
+001240     88  WS-CKPT-FOUND             VALUE "Y".
+001250 77  WS-CKPT-OPEN-SW           PIC  X(01)  VALUE "N".
+001260     88  WS-CKPT-OPEN              VALUE "Y".
+001270*
+001280*    COUNTERS AND ACCUMULATORS.
+001290 77  WS-DETAIL-COUNT           PIC  9(08)       COMP  VALUE ZERO.
+001300 77  WS-CONTROL-TOTAL          PIC  9(09)V99    COMP-3 VALUE ZERO.
+001310 77  WS-RECNO                  PIC  9(08)       COMP  VALUE ZERO.
+001320 77  WS-SKIP-COUNT             PIC  9(08)       COMP  VALUE ZERO.
+001330 77  WS-CKPT-INTERVAL          PIC  9(04)       COMP  VALUE 100.
+001340 77  WS-CKPT-DUE               PIC  9(08)       COMP  VALUE ZERO.
+001350*
+001360*    RUN CONTROL VALUES.
+001370 77  WS-RUN-ID                 PIC  X(08)       VALUE SPACES.
+001380 77  WS-RUN-DATE               PIC  9(08)       VALUE ZERO.
+001390 77  WS-EXPECT-CNT             PIC  9(08)       VALUE ZERO.
+001400 77  WS-LAST-CKPT-KEY          PIC  X(10)       VALUE SPACES.
+001410 77  WS-ABEND-MSG              PIC  X(60)       VALUE SPACES.
+001420*
+001430*    PRINT REPORT LINE LAYOUTS.
+001440 01  WS-RPT-HEADING.
+001450     03  FILLER            PIC X(18) VALUE "SEQ001 RUN REPORT".
+001460     03  FILLER            PIC X(09) VALUE " RUN-ID: ".
+001470     03  WS-RPTH-RUN-ID    PIC X(08).
+001480     03  FILLER            PIC X(11) VALUE "  RUNDATE: ".
+001490     03  WS-RPTH-RUN-DATE  PIC 9(08).
+001500     03  FILLER            PIC X(26) VALUE SPACES.
+
+001510 01  WS-RPT-DETAIL.
+001520     03  FILLER            PIC X(04) VALUE "  - ".
+001530     03  WS-RPTD-SEQ       PIC 9(08).
+001540     03  FILLER            PIC X(04) VALUE "  : ".
+001550     03  WS-RPTD-ACCT-ID   PIC X(10).
+001560     03  FILLER            PIC X(54) VALUE SPACES.
+
+001570 01  WS-RPT-TRAILER.
+001580     03  FILLER            PIC X(16) VALUE "TOTAL RECORDS: ".
+001590     03  WS-RPTT-COUNT     PIC ZZZZZZZ9.
+001600     03  FILLER            PIC X(16) VALUE "  CTRL TOTAL: ".
+001610     03  WS-RPTT-TOTAL     PIC ZZZZZZZ9.99.
+001620     03  FILLER            PIC X(10) VALUE SPACES.
+001630******************************************************************
+001640 LINKAGE                     SECTION.
+001650******************************************************************
+001660*    JCL PARM AREA -- PASSED BY THE EXEC STATEMENT'S PARM=
+001670*    OPERAND.  LK-PARM-LEN IS THE STANDARD MVS HALFWORD PARM
+001680*    LENGTH THAT PRECEDES THE PARM TEXT; LK-PARM-TEXT IS THE
+001690*    PARM TEXT ITSELF.  IF LK-PARM-RUN-ID IS BLANK THE RUN-ID
+001691*    AND EXPECTED COUNT ARE TAKEN FROM CTLFILE INSTEAD.  EACH
+001692*    FIELD IN LK-PARM-TEXT IS ONLY TRUSTED WHEN LK-PARM-LEN
+001693*    SHOWS THE CALLER ACTUALLY SUPPLIED THAT MANY PARM BYTES --
+001694*    BYTES PAST LK-PARM-LEN ARE LEFTOVER CALLER STORAGE, NOT
+001695*    PARM TEXT.
+001696 01  LK-PARM-AREA.
+001697     03  LK-PARM-LEN           PIC  S9(4) COMP.
+001698     03  LK-PARM-TEXT.
+001700         05  LK-PARM-RUN-ID        PIC  X(08).
+001710         05  LK-PARM-RESTART-SW    PIC  X(01).
+001720             88  LK-RESTART-REQUESTED  VALUE "R".
+001730         05  FILLER                PIC  X(11).
+001740******************************************************************
+001750 PROCEDURE                   DIVISION USING LK-PARM-AREA.
+001760******************************************************************
+001770 0000-MAIN-RTN.
+001780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001790     PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-EXIT
+001800         UNTIL WS-ACCT-EOF.
+001810     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001820     GO TO 9999-MAIN-EXIT.
+001830*
+001840******************************************************************
+001850*    1000-INITIALIZE -- GET RUN PARMS, OPEN FILES, HANDLE
+001860*    RESTART, WRITE THE HEADER RECORD.
+001870******************************************************************
+001880 1000-INITIALIZE.
+001890     PERFORM 1100-GET-RUN-PARMS THRU 1100-EXIT.
+001900     PERFORM 1200-OPEN-FILES THRU 1200-EXIT.
+001910     PERFORM 1300-RESTART-CHECK THRU 1300-EXIT.
+001920     PERFORM 1400-SKIP-PROCESSED-INPUT THRU 1400-EXIT.
+001930     IF NOT WS-RESTART-RUN
+001940         PERFORM 1500-WRITE-HEADER THRU 1500-EXIT
+001950         PERFORM 1600-WRITE-RPT-HEADING THRU 1600-EXIT
+001960     END-IF.
+001970 1000-EXIT.
+001980     EXIT.
+001990*
+002000 1100-GET-RUN-PARMS.
+002005     IF LK-PARM-LEN >= 9
+002006         IF LK-RESTART-REQUESTED
+002007             SET WS-RESTART-RUN TO TRUE
+002008         END-IF
+002009     END-IF.
+002010     IF LK-PARM-LEN >= 8
+002011         IF LK-PARM-RUN-ID NOT = SPACES
+002012             AND LK-PARM-RUN-ID NOT = LOW-VALUES
+002020             MOVE LK-PARM-RUN-ID TO WS-RUN-ID
+002050         ELSE
+002070             PERFORM 1150-READ-CTL-FILE THRU 1150-EXIT
+002075         END-IF
+002077     ELSE
+002078         PERFORM 1150-READ-CTL-FILE THRU 1150-EXIT
+002080     END-IF.
+002090     IF WS-RUN-DATE = ZERO
+002100         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002110     END-IF.
+002120 1100-EXIT.
+002130     EXIT.
+002140*
+002150 1150-READ-CTL-FILE.
+002160     OPEN INPUT CTL-FILE.
+002170     IF NOT CTL-STATUS-OK
+002180         MOVE "CTLFILE OPEN FAILED AND NO PARM SUPPLIED"
+002190             TO WS-ABEND-MSG
+002200         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002210     END-IF.
+002220     READ CTL-FILE.
+002230     IF NOT CTL-STATUS-OK
+002240         MOVE "CTLFILE READ FAILED" TO WS-ABEND-MSG
+002250         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002260     END-IF.
+002270     MOVE SEQ-CTL-RUN-ID     TO WS-RUN-ID.
+002280     MOVE SEQ-CTL-RUN-DATE   TO WS-RUN-DATE.
+002290     MOVE SEQ-CTL-EXPECT-CNT TO WS-EXPECT-CNT.
+002300     CLOSE CTL-FILE.
+002301     IF NOT CTL-STATUS-OK
+002302         MOVE "CTLFILE CLOSE FAILED" TO WS-ABEND-MSG
+002303         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002304     END-IF.
+002310 1150-EXIT.
+002320     EXIT.
+002330*
+002340 1200-OPEN-FILES.
+002350     OPEN INPUT ACCT-FILE.
+002360     IF NOT ACCT-STATUS-OK
+002370         MOVE "ACCTIN OPEN FAILED" TO WS-ABEND-MSG
+002380         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002390     END-IF.
+002400     IF WS-RESTART-RUN
+002410         OPEN I-O SEQ-FILE
+002420     ELSE
+002430         OPEN OUTPUT SEQ-FILE
+002440     END-IF.
+002450     IF NOT F-STATUS-OK
+002460         MOVE "SEQ001 OPEN FAILED" TO WS-ABEND-MSG
+002470         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002480     END-IF.
+002490     IF WS-RESTART-RUN
+002491         OPEN EXTEND RPT-FILE
+002492     ELSE
+002493         OPEN OUTPUT RPT-FILE
+002494     END-IF.
+002500     IF NOT RPT-STATUS-OK
+002510         MOVE "SEQRPT OPEN FAILED" TO WS-ABEND-MSG
+002520         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002530     END-IF.
+002540     IF NOT WS-RESTART-RUN
+002550         OPEN OUTPUT CKPT-FILE
+002560         IF NOT CKPT-STATUS-OK
+002570             MOVE "CKPTFILE OPEN FAILED" TO WS-ABEND-MSG
+002580             PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002590         END-IF
+002600         SET WS-CKPT-OPEN TO TRUE
+002610     END-IF.
+002620 1200-EXIT.
+002630     EXIT.
+002640*
+002650 1300-RESTART-CHECK.
+002660     IF NOT WS-RESTART-RUN
+002670         GO TO 1300-EXIT
+002680     END-IF.
+002690     OPEN INPUT CKPT-FILE.
+002700     IF NOT CKPT-STATUS-OK
+002710         MOVE "RESTART REQUESTED BUT CKPTFILE NOT FOUND"
+002720             TO WS-ABEND-MSG
+002730         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002740     END-IF.
+002750     PERFORM 1350-READ-LAST-CKPT THRU 1350-EXIT
+002760         UNTIL WS-CKPT-EOF.
+002770     CLOSE CKPT-FILE.
+002771     IF NOT CKPT-STATUS-OK
+002772         MOVE "CKPTFILE CLOSE FAILED" TO WS-ABEND-MSG
+002773         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002774     END-IF.
+002780     IF NOT WS-CKPT-FOUND
+002790         MOVE "RESTART REQUESTED BUT CKPTFILE IS EMPTY"
+002800             TO WS-ABEND-MSG
+002810         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002820     END-IF.
+002830     OPEN EXTEND CKPT-FILE.
+002840     IF NOT CKPT-STATUS-OK
+002850         MOVE "CKPTFILE REOPEN FOR RESTART FAILED"
+002860             TO WS-ABEND-MSG
+002870         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+002880     END-IF.
+002890     SET WS-CKPT-OPEN TO TRUE.
+002900 1300-EXIT.
+002910     EXIT.
+002920*
+002930 1350-READ-LAST-CKPT.
+002940     READ CKPT-FILE.
+002950     IF CKPT-STATUS-EOF
+002960         SET WS-CKPT-EOF TO TRUE
+002970         GO TO 1350-EXIT
+002980     END-IF.
+002990     IF NOT CKPT-STATUS-OK
+003000         MOVE "CKPTFILE READ FAILED" TO WS-ABEND-MSG
+003010         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003020     END-IF.
+003021     IF SEQ-CKPT-RUN-ID NOT = WS-RUN-ID
+003022         MOVE "CKPTFILE RUN-ID DOES NOT MATCH THIS RUN"
+003023             TO WS-ABEND-MSG
+003024         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003025     END-IF.
+003030     SET WS-CKPT-FOUND TO TRUE.
+003040     MOVE SEQ-CKPT-LAST-RECNO     TO WS-SKIP-COUNT.
+003041     MOVE SEQ-CKPT-LAST-KEY       TO WS-LAST-CKPT-KEY.
+003042     MOVE SEQ-CKPT-DETAIL-COUNT   TO WS-DETAIL-COUNT.
+003043     MOVE SEQ-CKPT-CTRL-TOTAL     TO WS-CONTROL-TOTAL.
+003060 1350-EXIT.
+003070     EXIT.
+003080*
+003090 1400-SKIP-PROCESSED-INPUT.
+003100     IF NOT WS-RESTART-RUN
+003110         GO TO 1400-EXIT
+003120     END-IF.
+003130     IF NOT WS-CKPT-FOUND OR WS-SKIP-COUNT = ZERO
+003140         GO TO 1400-EXIT
+003150     END-IF.
+003160     PERFORM 1450-SKIP-ONE-INPUT-REC THRU 1450-EXIT
+003170         UNTIL WS-ACCT-EOF OR WS-RECNO >= WS-SKIP-COUNT.
+003180 1400-EXIT.
+003190     EXIT.
+003200*
+003210 1450-SKIP-ONE-INPUT-REC.
+003220     READ ACCT-FILE.
+003230     IF ACCT-STATUS-EOF
+003240         SET WS-ACCT-EOF TO TRUE
+003250         GO TO 1450-EXIT
+003260     END-IF.
+003270     IF NOT ACCT-STATUS-OK
+003280         MOVE "ACCTIN READ FAILED DURING RESTART SKIP"
+003290             TO WS-ABEND-MSG
+003300         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003310     END-IF.
+003320     ADD 1 TO WS-RECNO.
+003330 1450-EXIT.
+003340     EXIT.
+003350*
+003360 1500-WRITE-HEADER.
+003365     INITIALIZE SEQ-REC-BODY.
+003370     MOVE LOW-VALUES      TO SEQ-DATA.
+003380     SET SEQ-TYPE-HEADER  TO TRUE.
+003390     MOVE WS-RUN-DATE     TO SEQ-HDR-RUN-DATE.
+003400     MOVE WS-RUN-ID       TO SEQ-HDR-RUN-ID.
+003410     WRITE SEQ-REC.
+003420     IF NOT F-STATUS-OK
+003430         MOVE "SEQ001 HEADER WRITE FAILED" TO WS-ABEND-MSG
+003440         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003450     END-IF.
+003460 1500-EXIT.
+003470     EXIT.
+003480*
+003490 1600-WRITE-RPT-HEADING.
+003500     MOVE WS-RUN-ID   TO WS-RPTH-RUN-ID.
+003510     MOVE WS-RUN-DATE TO WS-RPTH-RUN-DATE.
+003520     WRITE RPT-LINE FROM WS-RPT-HEADING.
+003521     IF NOT RPT-STATUS-OK
+003522         MOVE "SEQRPT HEADING WRITE FAILED" TO WS-ABEND-MSG
+003523         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003524     END-IF.
+003530 1600-EXIT.
+003540     EXIT.
+003550*
+003560******************************************************************
+003570*    2000-PROCESS-ACCOUNTS -- MAIN DETAIL LOOP OVER ACCTIN.
+003580******************************************************************
+003590 2000-PROCESS-ACCOUNTS.
+003600     READ ACCT-FILE.
+003610     IF ACCT-STATUS-EOF
+003620         SET WS-ACCT-EOF TO TRUE
+003630         GO TO 2000-EXIT
+003640     END-IF.
+003650     IF NOT ACCT-STATUS-OK
+003660         MOVE "ACCTIN READ FAILED" TO WS-ABEND-MSG
+003670         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003680     END-IF.
+003690     ADD 1 TO WS-RECNO.
+003700     PERFORM 2100-WRITE-DETAIL THRU 2100-EXIT.
+003710     PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT.
+003720 2000-EXIT.
+003730     EXIT.
+003740*
+003750 2100-WRITE-DETAIL.
+003755     INITIALIZE SEQ-REC-BODY.
+003760     MOVE ACCT-ID         TO SEQ-DATA.
+003770     SET SEQ-TYPE-DETAIL  TO TRUE.
+003780     WRITE SEQ-REC.
+003785*    A DUPLICATE KEY MEANS THIS ACCTIN RECORD WAS ALREADY WRITTEN
+003786*    TO SEQ001 BEFORE A PRIOR ABEND, PAST THE LAST CHECKPOINT --
+003787*    A RESTART REPLAYS ACCTIN FROM THE CHECKPOINT, NOT FROM THE
+003788*    LAST RECORD PHYSICALLY ON SEQ001, SO THIS CAN HAPPEN ON ANY
+003789*    RESTART.  TREAT IT AS ALREADY DONE INSTEAD OF ABENDING.
+003790     IF NOT F-STATUS-OK AND NOT F-STATUS-DUPLICATE
+003800         MOVE "SEQ001 DETAIL WRITE FAILED" TO WS-ABEND-MSG
+003810         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003820     END-IF.
+003830     ADD 1            TO WS-DETAIL-COUNT.
+003840     ADD ACCT-AMOUNT  TO WS-CONTROL-TOTAL.
+003845     IF F-STATUS-OK
+003850         MOVE WS-DETAIL-COUNT TO WS-RPTD-SEQ
+003860         MOVE ACCT-ID         TO WS-RPTD-ACCT-ID
+003870         WRITE RPT-LINE FROM WS-RPT-DETAIL
+003871         IF NOT RPT-STATUS-OK
+003872             MOVE "SEQRPT DETAIL WRITE FAILED" TO WS-ABEND-MSG
+003873             PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+003874         END-IF
+003875     END-IF.
+003880 2100-EXIT.
+003890     EXIT.
+003900*
+003910 2200-CHECKPOINT-IF-DUE.
+003920     DIVIDE WS-RECNO BY WS-CKPT-INTERVAL
+003930         GIVING WS-CKPT-DUE
+003940         REMAINDER WS-CKPT-DUE.
+003950     IF WS-CKPT-DUE = ZERO
+003960         PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+003970     END-IF.
+003980 2200-EXIT.
+003990     EXIT.
+004000*
+004010 2250-WRITE-CHECKPOINT.
+004020     MOVE WS-RUN-ID        TO SEQ-CKPT-RUN-ID.
+004030     MOVE ACCT-ID          TO SEQ-CKPT-LAST-KEY.
+004040     MOVE WS-RECNO         TO SEQ-CKPT-LAST-RECNO.
+004041     MOVE WS-DETAIL-COUNT  TO SEQ-CKPT-DETAIL-COUNT.
+004042     MOVE WS-CONTROL-TOTAL TO SEQ-CKPT-CTRL-TOTAL.
+004050     WRITE SEQ-CKPT-REC.
+004051     IF NOT CKPT-STATUS-OK
+004052         MOVE "CKPTFILE WRITE FAILED" TO WS-ABEND-MSG
+004053         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004054     END-IF.
+004060 2250-EXIT.
+004070     EXIT.
+004080*
+004090******************************************************************
+004100*    3000-FINALIZE -- WRITE TRAILER, RECONCILE, CLOSE FILES.
+004110******************************************************************
+004120 3000-FINALIZE.
+004130     PERFORM 3100-WRITE-TRAILER THRU 3100-EXIT.
+004140     PERFORM 3200-WRITE-RPT-TRAILER THRU 3200-EXIT.
+004150     PERFORM 3300-RECONCILE-COUNT THRU 3300-EXIT.
+004160     PERFORM 3400-CLOSE-FILES THRU 3400-EXIT.
+004170 3000-EXIT.
+004180     EXIT.
+004190*
+004200 3100-WRITE-TRAILER.
+004205     INITIALIZE SEQ-REC-BODY.
+004210     MOVE HIGH-VALUES       TO SEQ-DATA.
+004220     SET SEQ-TYPE-TRAILER   TO TRUE.
+004230     MOVE WS-DETAIL-COUNT   TO SEQ-TRL-REC-COUNT.
+004240     MOVE WS-CONTROL-TOTAL  TO SEQ-TRL-CTRL-TOTAL.
+004250     WRITE SEQ-REC.
+004260     IF NOT F-STATUS-OK
+004270         MOVE "SEQ001 TRAILER WRITE FAILED" TO WS-ABEND-MSG
+004280         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004290     END-IF.
+004300 3100-EXIT.
+004310     EXIT.
+004320*
+004330 3200-WRITE-RPT-TRAILER.
+004340     MOVE WS-DETAIL-COUNT  TO WS-RPTT-COUNT.
+004350     MOVE WS-CONTROL-TOTAL TO WS-RPTT-TOTAL.
+004360     WRITE RPT-LINE FROM WS-RPT-TRAILER.
+004361     IF NOT RPT-STATUS-OK
+004362         MOVE "SEQRPT TRAILER WRITE FAILED" TO WS-ABEND-MSG
+004363         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004364     END-IF.
+004370 3200-EXIT.
+004380     EXIT.
+004390*
+004400 3300-RECONCILE-COUNT.
+004410     IF WS-EXPECT-CNT NOT = ZERO
+004420         AND WS-EXPECT-CNT NOT = WS-DETAIL-COUNT
+004430         DISPLAY "HELLO2 WARNING -- EXPECTED " WS-EXPECT-CNT
+004440                 " RECORDS BUT WROTE " WS-DETAIL-COUNT
+004450         MOVE 4 TO RETURN-CODE
+004460     END-IF.
+004470 3300-EXIT.
+004480     EXIT.
+004490*
+004500 3400-CLOSE-FILES.
+004510     CLOSE ACCT-FILE.
+004511     IF NOT ACCT-STATUS-OK
+004512         MOVE "ACCTIN CLOSE FAILED" TO WS-ABEND-MSG
+004513         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004514     END-IF.
+004520     CLOSE SEQ-FILE.
+004530     IF NOT F-STATUS-OK
+004540         MOVE "SEQ001 CLOSE FAILED" TO WS-ABEND-MSG
+004550         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004560     END-IF.
+004570     CLOSE RPT-FILE.
+004571     IF NOT RPT-STATUS-OK
+004572         MOVE "SEQRPT CLOSE FAILED" TO WS-ABEND-MSG
+004573         PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004574     END-IF.
+004580     IF WS-CKPT-OPEN
+004590         CLOSE CKPT-FILE
+004591         IF NOT CKPT-STATUS-OK
+004592             MOVE "CKPTFILE CLOSE FAILED" TO WS-ABEND-MSG
+004593             PERFORM 8000-ABEND-RTN THRU 8000-EXIT
+004594         END-IF
+004600     END-IF.
+004610 3400-EXIT.
+004620     EXIT.
+004630*
+004640******************************************************************
+004650*    8000-ABEND-RTN -- DISPLAY THE REASON AND END THE JOB WITH
+004660*    A NON-ZERO RETURN CODE SO THE OPERATOR SEES AN ABEND, NOT
+004670*    A NORMAL COMPLETION.
+004680******************************************************************
+004690 8000-ABEND-RTN.
+004700     DISPLAY "HELLO2 ABEND -- " WS-ABEND-MSG.
+004710     DISPLAY "HELLO2 ABEND -- ACCT-STATUS=" ACCT-STATUS
+004720             " F-STATUS=" F-STATUS
+004730             " CTL-STATUS=" CTL-STATUS
+004740             " CKPT-STATUS=" CKPT-STATUS
+004750             " RPT-STATUS=" RPT-STATUS.
+004760     MOVE 16 TO RETURN-CODE.
+004770     STOP RUN.
+004780 8000-EXIT.
+004790     EXIT.
+004800*
+004810 9999-MAIN-EXIT.
+004820     STOP RUN.
